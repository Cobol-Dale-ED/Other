@@ -0,0 +1,116 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. CONSOLE.
+      *-----------------------------------------------------------------
+      * Menu-driven operator console (req028). CALLs the existing
+      * standalone programs as subprograms based on the operator's
+      * selection instead of the operator having to know which
+      * executable to run by hand. Each target program still runs
+      * fine on its own, unchanged - tax.cbl already ends in GOBACK
+      * (safe to CALL), and mytax.cbl's final STOP RUN was changed to
+      * GOBACK for req028 so it returns control here instead of
+      * ending the whole run unit; test2.cbl never reaches a STOP RUN
+      * at all and returns at END PROGRAM either way.
+      *
+      * HelloWorld's roster demo (req011-015/021/027) is a one-shot
+      * script: it re-opens person.dat for OUTPUT every time (wiping
+      * whatever was there) and its employee-id/trailer counters are
+      * WORKING-STORAGE, not reset between CALLs within one run unit,
+      * so a second selection of option 4 in the same console session
+      * would regenerate different employee IDs and then try to
+      * update/delete EMP-IDs from the first pass that no longer
+      * exist. WS-HELLOWORLD-RAN-SW guards against that by warning
+      * and requiring confirmation before option 4 can run again.
+      *
+      * Options 1 and 2 (tax.cbl/mytax.cbl) have the analogous
+      * carryover hazard but nothing that looks like file damage to
+      * warn about, just stale WORKING-STORAGE (tax.cbl's WS-LOAN-SEQ
+      * would make a second run believe it's loan #2 of a batch and
+      * switch to sequence-numbered output filenames instead of the
+      * plain LOAN-SCHEDULE.DAT/.CSV that PAYROLL.cbl reads; mytax.cbl's
+      * DL-MONTH/TOTAL-INTEREST would carry over the previous run's
+      * ending values) - so each of those CALLs is followed by a
+      * CANCEL, which forces the next CALL to reinitialize that
+      * program's WORKING-STORAGE from scratch instead of needing an
+      * operator confirmation step.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE     pic 9 value 0.
+       01 WS-CONTINUE-SW     pic x(1) value "Y".
+           88 WS-KEEP-RUNNING value "Y".
+       01 WS-HELLOWORLD-RAN-SW pic x(1) value "N".
+           88 WS-HELLOWORLD-ALREADY-RAN value "Y".
+       01 WS-CONFIRM-CHOICE    pic x(1) value "N".
+           88 WS-CONFIRMED      value "Y", "y".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MainLine.
+           perform until not WS-KEEP-RUNNING
+               perform DisplayMenu
+               perform GetMenuChoice
+               perform ProcessMenuChoice
+           end-perform
+           display "Operator console - goodbye."
+           goback.
+
+       DisplayMenu.
+           display " "
+           display "================================================"
+           display " Operator Console"
+           display "================================================"
+           display " 1. Tax amortization schedule (tax.cbl)"
+           display " 2. Practice loan calculator (mytax.cbl)"
+           display " 3. Loan calculator (CALCULADORA / test2.cbl)"
+           display " 4. Employee roster maintenance (person.dat)"
+           display " 0. Exit"
+           display " ".
+
+       GetMenuChoice.
+           display "Enter selection: " with no advancing
+           accept WS-MENU-CHOICE.
+
+       ProcessMenuChoice.
+           evaluate WS-MENU-CHOICE
+               when 1
+                   call "tax"
+                   cancel "tax"
+               when 2
+                   call "practice"
+                   cancel "practice"
+               when 3
+                   call "CALCULADORA"
+               when 4
+                   perform RunHelloWorld
+               when 0
+                   move "N" to WS-CONTINUE-SW
+               when other
+                   display "Invalid selection - please choose 0-4."
+           end-evaluate.
+
+      * Option 4 rebuilds person.dat from scratch and is not safe to
+      * run twice in one console session (see the note at the top of
+      * this program) - warn and get the operator's OK before letting
+      * it run again.
+       RunHelloWorld.
+           if WS-HELLOWORLD-ALREADY-RAN
+               display "This resets person.dat and was already run "
+                   "this session - existing employees and any "
+                   "updates/deletes would be lost."
+               display "Run it again anyway? (Y/N): " with no advancing
+               accept WS-CONFIRM-CHOICE
+               if WS-CONFIRMED
+                   call "HelloWorld"
+               else
+                   display "Skipped."
+               end-if
+           else
+               call "HelloWorld"
+               set WS-HELLOWORLD-ALREADY-RAN to true
+           end-if.
