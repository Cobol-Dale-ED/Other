@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * Shared audit-trail record, written by WRITE-AUDIT-ENTRY in any
+      * program that maintains person.dat (WritePersonFile,
+      * UpdatePersonRecord, DeletePersonRecord in Hello-World.cbl).
+      * One line per maintenance action, appended to AUDIT.LOG.
+      *-----------------------------------------------------------------
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP  pic x(21).
+           05 AUDIT-EMP-ID     pic 9(6).
+           05 AUDIT-ACTION     pic x(10).
+           05 AUDIT-DETAIL     pic x(30).
