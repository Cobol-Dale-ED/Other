@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+      *-----------------------------------------------------------------
+      * Feeds the same Principal/Rate/NumberOfMonths to tax.cbl's
+      * amortization formula (InitializeConstants/DisplayMonths) and
+      * to the practice engine's formula (mytax.cbl's 100-init/
+      * 200-ADDMONTH), side by side, and flags any month where the
+      * two engines' ending balances disagree.
+      *
+      * The tax-engine-style formulas below are hand-copied from
+      * tax.cbl rather than CALLed, since tax.cbl/mytax.cbl expose no
+      * LINKAGE SECTION to hand back per-month balances and adding
+      * one would mean changing their CALL interface out from under
+      * CONSOLE.cbl's and RUNREGRESS.cbl's existing zero-argument
+      * call sites. That means this copy has to be kept in lockstep
+      * by hand whenever tax.cbl's/mytax.cbl's formulas change -
+      * ExtraPrincipal/PaymentFrequency (req000/req007) and the
+      * final-period balance cap (req026) were missed here until
+      * this pass (req029 review, round 2) and are now accounted
+      * for below.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       select reconcile-report
+           assign to 'RECONCILE.RPT'
+           organization is line sequential.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       fd reconcile-report
+           data record is RR-Line.
+       01 RR-Line                 pic x(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      * Common loan terms, entered once and fed to both engines.
+      * 9(9), matching tax.cbl's own Principal/StartBalance/etc.
+      * width (req029 review, round 3) - tax.cbl's round-1 review fix
+      * widened those fields to 9(9)v9(15) to stop truncating loans
+      * >= $1,000,000, but reconcile.cbl's hand-copied fields were
+      * never widened to match, so feeding a loan that size in here
+      * would truncate on the tax-engine side while tax.cbl itself
+      * now handles it correctly - spurious divergence.
+       01 Principal               pic 9(9)v9(15).
+       01 AnnualInterestRate      pic 9v9(15).
+       01 NumberOfMonths          pic 999.
+
+      * ExtraPrincipal and PaymentFrequency/PeriodsPerYear mirror
+      * tax.cbl's own fields (req000/req007) so both engines see the
+      * same loan terms tax.cbl itself would use.
+       01 ExtraPrincipal          pic 9(6)v9(15) value 0.
+       01 PaymentFrequency        pic x(1) value "M".
+       01 PeriodsPerYear          pic 999  value 12.
+
+       01 DivergenceCount         pic 9(5) value 0.
+       01 Tolerance               pic 9v99 value 0.01.
+       01 AbsDifference           pic 9(9)v9(15).
+
+      *-----------------------------------------------------------------
+      * tax.cbl-style working fields (mirrors tax.cbl's
+      * InitializeConstants / DisplayMonths formulas exactly).
+       01 T-MonthlyInterestRate   pic 9v9(15).
+       01 T-MonthlyPayment        pic 9(9)v9(15).
+       01 T-NegativeMonths        pic s999.
+       01 T-PaymentNumerator      pic 9(9)v9(15).
+       01 T-PaymentDenominator    pic 9(9)v9(15).
+       01 T-StartBalance          pic 9(9)v9(15).
+       01 T-MonthlyInterest       pic 9(9)v9(15).
+       01 T-MonthlyPrincipal      pic 9(9)v9(15).
+       01 T-EndBalance            pic 9(9)v9(15).
+
+      *-----------------------------------------------------------------
+      * practice-engine-style working fields (mirrors mytax.cbl's
+      * LOANAMT/INTRATE/NUMMONTHS and 100-init/200-ADDMONTH formulas).
+       01 P-LOANAMT               pic s9(9)v9(2).
+       01 P-INTRATE               pic s9v9(2).
+       01 P-NUMMONTHS             pic s999.
+       01 P-Balance               pic s9(9)v9(2).
+       01 P-Interest              pic s9(9)v9(2).
+       01 P-Principal             pic s9(9)v9(2).
+
+       01 CurrentMonth            pic 999.
+
+       01 CompareLine.
+           05                    pic x(2)     value spaces.
+           05  CL-Month          pic z(3).
+           05                    pic x(3)     value spaces.
+           05  CL-TaxBalance     pic $$$$,$$9.99.
+           05                    pic x(3)     value spaces.
+           05  CL-PracticeBal    pic $$$$,$$9.99.
+           05                    pic x(3)     value spaces.
+           05  CL-Flag           pic x(14).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           perform 100-GetLoanTerms
+           perform 200-InitializeTaxEngine
+           perform 300-InitializePracticeEngine
+
+           open output reconcile-report
+           move "Month   Tax Engine  Practice Eng  Status"
+               to RR-Line
+           write RR-Line
+           display "Month   Tax Engine  Practice Eng  Status"
+
+           perform varying CurrentMonth from 1 by 1
+                   until CurrentMonth > NumberOfMonths
+               perform 400-RunTaxMonth
+               perform 500-RunPracticeMonth
+               perform 600-CompareMonth
+           end-perform
+
+           close reconcile-report
+
+           display " "
+           if DivergenceCount = 0
+               display "No divergence: both engines agreed on "
+                   "every month."
+           else
+               display DivergenceCount
+                   " month(s) diverged - see RECONCILE.RPT."
+           end-if
+           goback.
+      *-----------------------------------------------------------------
+       100-GetLoanTerms.
+           display "Enter Loan Amount: " with no advancing
+           accept Principal
+           display "Enter Annual Interest Rate: " with no advancing
+           accept AnnualInterestRate
+           display "Enter Number of Months: " with no advancing
+           accept NumberOfMonths
+           display "Enter Extra Principal: " with no advancing
+           accept ExtraPrincipal
+           display "Enter Payment Frequency (M/B/Q): "
+               with no advancing
+           accept PaymentFrequency
+           if PaymentFrequency not = "M" and
+                   PaymentFrequency not = "B" and
+                   PaymentFrequency not = "Q"
+               move "M" to PaymentFrequency
+           end-if.
+      *-----------------------------------------------------------------
+       200-InitializeTaxEngine.
+           evaluate PaymentFrequency
+               when "B"
+                   move 26 to PeriodsPerYear
+               when "Q"
+                   move 4 to PeriodsPerYear
+               when other
+                   move 12 to PeriodsPerYear
+           end-evaluate
+
+           compute T-MonthlyInterestRate =
+               AnnualInterestRate / PeriodsPerYear
+           compute T-NegativeMonths = -1 * NumberOfMonths
+           compute T-PaymentNumerator =
+               Principal * T-MonthlyInterestRate
+           compute T-PaymentDenominator =
+               1 - ((1 + T-MonthlyInterestRate) **
+                   T-NegativeMonths)
+           compute T-MonthlyPayment =
+               T-PaymentNumerator / T-PaymentDenominator.
+      *-----------------------------------------------------------------
+       300-InitializePracticeEngine.
+           move Principal to P-LOANAMT
+           move AnnualInterestRate to P-INTRATE
+           move NumberOfMonths to P-NUMMONTHS
+           move P-LOANAMT to P-Balance.
+      *-----------------------------------------------------------------
+       400-RunTaxMonth.
+           if CurrentMonth = 1
+               move Principal to T-StartBalance
+           else
+               move T-EndBalance to T-StartBalance
+           end-if
+
+           compute T-MonthlyInterest =
+               T-StartBalance * T-MonthlyInterestRate
+           compute T-MonthlyPrincipal =
+               T-MonthlyPayment - T-MonthlyInterest + ExtraPrincipal
+
+           if CurrentMonth = NumberOfMonths
+                   or T-MonthlyPrincipal > T-StartBalance
+               move T-StartBalance to T-MonthlyPrincipal
+           end-if
+
+           compute T-EndBalance =
+               T-StartBalance - T-MonthlyPrincipal.
+      *-----------------------------------------------------------------
+      * The practice engine's own formula: each period's principal is
+      * LOANAMT minus the *current* period's interest, not
+      * Balance-minus-interest, which is exactly the kind of
+      * divergence this driver exists to catch. The final period's
+      * principal is instead capped at whatever balance remains
+      * (req026), so the loan nets to exactly zero - mirrored here
+      * the same way mytax.cbl itself computes interest before
+      * applying the cap (req029 review, round 2), so the interest
+      * column does not go stale on the final period.
+       500-RunPracticeMonth.
+           compute P-Interest =
+               (P-INTRATE / P-NUMMONTHS) * P-Balance
+
+           if CurrentMonth = NumberOfMonths
+               move P-Balance to P-Principal
+           else
+               compute P-Principal = P-LOANAMT - P-Interest
+           end-if
+
+           compute P-Balance = P-Balance - P-Principal.
+      *-----------------------------------------------------------------
+       600-CompareMonth.
+           move CurrentMonth to CL-Month
+           move T-EndBalance to CL-TaxBalance
+           move P-Balance to CL-PracticeBal
+
+           compute AbsDifference =
+               function abs(T-EndBalance - P-Balance)
+
+           if AbsDifference > Tolerance
+               move "** DIVERGED **" to CL-Flag
+               add 1 to DivergenceCount
+           else
+               move "matches" to CL-Flag
+           end-if
+
+           display CompareLine
+           move CompareLine to RR-Line
+           write RR-Line.
+      *-----------------------------------------------------------------
