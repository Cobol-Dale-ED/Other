@@ -4,26 +4,227 @@
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
+      * Upper bound on SORT-SIZE - both SORT-VALUES and SORT-VALUES-C
+      * are sized to this, and CHECK-SORT-SIZE abends before loading
+      * the tables if a caller ever asks for more than this many
+      * entries.
+        01  WS-SORT-CAPACITY PIC S9(9) COMP-3 VALUE 1000.
+
         01  SORT-TABLE.
             05 SORT-SIZE PIC S9(9) COMP-3 VALUE 50.
 
             05 SORT-VALUES.
                10 SORT-VALUE PIC 9(9) COMP-3
-                             OCCURS 1 TO 100
+                             OCCURS 1 TO 1000
                              TIMES
-                             DEPENDING ON SORT-SIZE.
+                             DEPENDING ON SORT-SIZE
+                             ASCENDING KEY IS SORT-VALUE
+                             INDEXED BY SORT-IDX.
 
+      * Holds the value to find before PERFORM FIND-SORT-VALUE, and
+      * the matching subscript afterward (zero when not found).
             05 SUB1-START-VALUE PIC S9(9) COMP-3.
 
             05 SORT-VALUES-C.
                10 SORT-VALUE-C PIC 9(9) COMP-3
-                               OCCURS 1 TO 100
+                               OCCURS 1 TO 1000
                                TIMES
                                DEPENDING ON SORT-SIZE.
 
             05 SUB2-START-VALUE PIC S9(9) COMP-3.
 
+        01  WS-SUB1           PIC S9(9) COMP-3.
+        01  WS-SUB2           PIC S9(9) COMP-3.
+        01  WS-TEMP-VALUE     PIC 9(9) COMP-3.
+        01  WS-SWAPPED-SW     PIC X(1) VALUE "N".
+            88 WS-SWAPPED     VALUE "Y".
+
+        01  WS-FOUND-SUB      PIC S9(9) COMP-3 VALUE 0.
+        01  WS-FOUND-SW       PIC X(1) VALUE "N".
+            88 WS-VALUE-FOUND VALUE "Y".
+
+        01  WS-SUB-A          PIC S9(9) COMP-3.
+        01  WS-SUB-C          PIC S9(9) COMP-3.
+
         PROCEDURE DIVISION.
 
+        MAIN-PARAGRAPH.
+            PERFORM LOAD-SAMPLE-VALUES
+            PERFORM DISPLAY-SORT-TABLE
+            PERFORM BUBBLE-SORT-TABLE
+            PERFORM DISPLAY-SORT-TABLE
+
+            MOVE 56 TO SUB1-START-VALUE
+            PERFORM FIND-SORT-VALUE
+
+            MOVE 97 TO SUB1-START-VALUE
+            PERFORM FIND-SORT-VALUE
+
+            PERFORM LOAD-SAMPLE-VALUES-C
+            PERFORM BUBBLE-SORT-TABLE-C
+            PERFORM COMPARE-SORT-TABLES
+            GOBACK.
+
+      *-----------------------------------------------------------
+      * Loads SORT-VALUES with unsorted sample data so the sort
+      * logic below has something to work on.
+      *-----------------------------------------------------------
+        LOAD-SAMPLE-VALUES.
+            MOVE 10 TO SORT-SIZE
+            PERFORM CHECK-SORT-SIZE
+            MOVE 42 TO SORT-VALUE (1)
+            MOVE 17 TO SORT-VALUE (2)
+            MOVE 99 TO SORT-VALUE (3)
+            MOVE 3  TO SORT-VALUE (4)
+            MOVE 56 TO SORT-VALUE (5)
+            MOVE 8  TO SORT-VALUE (6)
+            MOVE 71 TO SORT-VALUE (7)
+            MOVE 24 TO SORT-VALUE (8)
+            MOVE 1  TO SORT-VALUE (9)
+            MOVE 63 TO SORT-VALUE (10).
+
+      *-----------------------------------------------------------
+      * Guards the OCCURS DEPENDING ON tables: SORT-SIZE must fit in
+      * WS-SORT-CAPACITY entries, or SORT-VALUES/SORT-VALUES-C would
+      * be asked to hold more rows than they were defined for.
+      * Displays the overflow and abends rather than truncating or
+      * subscripting out of bounds.
+      *-----------------------------------------------------------
+        CHECK-SORT-SIZE.
+            IF SORT-SIZE > WS-SORT-CAPACITY
+                DISPLAY "SORT-TABLE OVERFLOW: requested size "
+                    SORT-SIZE " exceeds table capacity of "
+                    WS-SORT-CAPACITY
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+      *-----------------------------------------------------------
+      * Ascending bubble sort of SORT-VALUE (1) thru SORT-SIZE -
+      * no file SORT is involved, so this is a plain in-memory
+      * table sort with a swap flag to stop early once a pass
+      * makes no exchanges.
+      *-----------------------------------------------------------
+        BUBBLE-SORT-TABLE.
+            SET WS-SWAPPED TO TRUE
+            PERFORM WITH TEST AFTER UNTIL NOT WS-SWAPPED
+                MOVE "N" TO WS-SWAPPED-SW
+                PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                        UNTIL WS-SUB1 > SORT-SIZE - 1
+                    IF SORT-VALUE (WS-SUB1) > SORT-VALUE (WS-SUB1 + 1)
+                        MOVE SORT-VALUE (WS-SUB1) TO WS-TEMP-VALUE
+                        MOVE SORT-VALUE (WS-SUB1 + 1)
+                            TO SORT-VALUE (WS-SUB1)
+                        MOVE WS-TEMP-VALUE
+                            TO SORT-VALUE (WS-SUB1 + 1)
+                        SET WS-SWAPPED TO TRUE
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+      *-----------------------------------------------------------
+      * DISPLAY-based self-check of the table's current contents.
+      *-----------------------------------------------------------
+        DISPLAY-SORT-TABLE.
+            DISPLAY "SORT-TABLE contents:"
+            PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                    UNTIL WS-SUB2 > SORT-SIZE
+                DISPLAY "  " WS-SUB2 ": " SORT-VALUE (WS-SUB2)
+            END-PERFORM.
+
+      *-----------------------------------------------------------
+      * Binary-search lookup of SUB1-START-VALUE in SORT-VALUE,
+      * which must already be in ascending order (see
+      * BUBBLE-SORT-TABLE). SORT-VALUE's ASCENDING KEY/INDEXED BY
+      * clause is what makes SEARCH ALL a binary rather than a
+      * linear search.
+      *-----------------------------------------------------------
+        FIND-SORT-VALUE.
+            MOVE "N" TO WS-FOUND-SW
+            MOVE 0 TO WS-FOUND-SUB
+            SEARCH ALL SORT-VALUE
+                AT END
+                    DISPLAY "Value " SUB1-START-VALUE " not found"
+                WHEN SORT-VALUE (SORT-IDX) = SUB1-START-VALUE
+                    SET WS-VALUE-FOUND TO TRUE
+                    SET WS-FOUND-SUB TO SORT-IDX
+                    DISPLAY "Value " SUB1-START-VALUE
+                        " found at subscript " WS-FOUND-SUB
+            END-SEARCH.
+
+      *-----------------------------------------------------------
+      * Loads SORT-VALUES-C with a second sample data set to
+      * reconcile against SORT-VALUES - some values overlap, some
+      * are unique to each side, to exercise the control-break
+      * compare below.
+      *-----------------------------------------------------------
+        LOAD-SAMPLE-VALUES-C.
+            MOVE 42 TO SORT-VALUE-C (1)
+            MOVE 17 TO SORT-VALUE-C (2)
+            MOVE 97 TO SORT-VALUE-C (3)
+            MOVE 5  TO SORT-VALUE-C (4)
+            MOVE 56 TO SORT-VALUE-C (5)
+            MOVE 8  TO SORT-VALUE-C (6)
+            MOVE 71 TO SORT-VALUE-C (7)
+            MOVE 24 TO SORT-VALUE-C (8)
+            MOVE 2  TO SORT-VALUE-C (9)
+            MOVE 63 TO SORT-VALUE-C (10).
+
+      *-----------------------------------------------------------
+      * Ascending bubble sort of SORT-VALUE-C, same algorithm as
+      * BUBBLE-SORT-TABLE above but against the reconciliation
+      * table.
+      *-----------------------------------------------------------
+        BUBBLE-SORT-TABLE-C.
+            SET WS-SWAPPED TO TRUE
+            PERFORM WITH TEST AFTER UNTIL NOT WS-SWAPPED
+                MOVE "N" TO WS-SWAPPED-SW
+                PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                        UNTIL WS-SUB1 > SORT-SIZE - 1
+                    IF SORT-VALUE-C (WS-SUB1) >
+                       SORT-VALUE-C (WS-SUB1 + 1)
+                        MOVE SORT-VALUE-C (WS-SUB1) TO WS-TEMP-VALUE
+                        MOVE SORT-VALUE-C (WS-SUB1 + 1)
+                            TO SORT-VALUE-C (WS-SUB1)
+                        MOVE WS-TEMP-VALUE
+                            TO SORT-VALUE-C (WS-SUB1 + 1)
+                        SET WS-SWAPPED TO TRUE
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
 
-        GOBACK.
+      *-----------------------------------------------------------
+      * Control-break reconciliation report: walks SORT-VALUE and
+      * SORT-VALUE-C together (both already ascending) and reports
+      * matches and values that only appear on one side, the same
+      * way reconcile.cbl (req008) compares tax.cbl against the
+      * practice engine.
+      *-----------------------------------------------------------
+        COMPARE-SORT-TABLES.
+            DISPLAY "Reconciliation of SORT-VALUES vs SORT-VALUES-C:"
+            MOVE 1 TO WS-SUB-A
+            MOVE 1 TO WS-SUB-C
+            PERFORM UNTIL WS-SUB-A > SORT-SIZE AND WS-SUB-C > SORT-SIZE
+                EVALUATE TRUE
+                    WHEN WS-SUB-A > SORT-SIZE
+                        DISPLAY "  only in C: "
+                            SORT-VALUE-C (WS-SUB-C)
+                        ADD 1 TO WS-SUB-C
+                    WHEN WS-SUB-C > SORT-SIZE
+                        DISPLAY "  only in A: " SORT-VALUE (WS-SUB-A)
+                        ADD 1 TO WS-SUB-A
+                    WHEN SORT-VALUE (WS-SUB-A) =
+                         SORT-VALUE-C (WS-SUB-C)
+                        DISPLAY "  match: " SORT-VALUE (WS-SUB-A)
+                        ADD 1 TO WS-SUB-A
+                        ADD 1 TO WS-SUB-C
+                    WHEN SORT-VALUE (WS-SUB-A) <
+                         SORT-VALUE-C (WS-SUB-C)
+                        DISPLAY "  only in A: " SORT-VALUE (WS-SUB-A)
+                        ADD 1 TO WS-SUB-A
+                    WHEN OTHER
+                        DISPLAY "  only in C: "
+                            SORT-VALUE-C (WS-SUB-C)
+                        ADD 1 TO WS-SUB-C
+                END-EVALUATE
+            END-PERFORM.
