@@ -1,13 +1,24 @@
   IDENTIFICATION DIVISION.
-   PROGRAM-ID. practice.
+      * Named distinctly from mytax.cbl's PROGRAM-ID "practice"
+      * (req029 review) - CONSOLE.cbl (req028) and RUNREGRESS.cbl
+      * (req029) both now CALL "practice" as a load-bearing
+      * integration point, so the two programs can no longer share
+      * that name even though this one cannot currently be built
+      * (see the notes in IMPLEMENTATION_STATUS.md).
+   PROGRAM-ID. PRACTICEORIG.
    DATA DIVISION.
    WORKING-STORAGE SECTION.
 
    01  LOANFMT    PIC $$$$,$$$,$$$.$$.
-   01  LOANAMT    PIC S9(9)V9(2)   VALUE 0.
-   01  INTRATE    PIC S9V9(2)      VALUE 0.
+      * LOANAMT/INTRATE/NUMMONTHS come from the shared loan-terms.cpy
+      * (req029), unified with tax.cbl's Principal/AnnualInterestRate/
+      * NumberOfMonths.
+       COPY "loan-terms.cpy"
+           REPLACING DECIMAL-PLACES   BY 2
+                     LT-PRINCIPAL        BY LOANAMT
+                     LT-ANNUAL-RATE      BY INTRATE
+                     LT-NUMBER-OF-MONTHS BY NUMMONTHS.
    01  INTFMT     PIC 9.999.
-   01  NUMMONTHS  PIC S9(3)        VALUE 0.
    01  MONFMT     PIC ZZ9.
    01  MONCNT     PIC S999         VALUE 1.
    01  PMT        PIC S9(9)V9(2)   VALUE 0. 
