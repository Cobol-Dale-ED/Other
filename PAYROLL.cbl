@@ -0,0 +1,228 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. PAYROLL.
+      *-----------------------------------------------------------------
+      * Deducts a loan payment from each active employee's pay, using
+      * the monthly payment produced by tax.cbl's amortization run
+      * (LOAN-SCHEDULE.CSV, req006) against the salaries on person.dat
+      * (req011/013). Writes a PAYROLL.RPT report styled after the
+      * roster report in Hello-World.cbl (req014) and tax.cbl's
+      * ColumnHeader1/ColumnHeader2 pattern.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       select person
+           assign to 'person.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is EMP-ID
+           file status is WS-PERSON-STATUS.
+       select loan-schedule-csv
+           assign to 'LOAN-SCHEDULE.CSV'
+           organization is line sequential
+           file status is WS-CSV-STATUS.
+       select payroll-report
+           assign to 'PAYROLL.RPT'
+           organization is line sequential.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       fd person
+           data record is EMPLOYEE-RECORD.
+           COPY "employee-record.cpy".
+
+       fd loan-schedule-csv
+           data record is CSV-DetailLine.
+       01 CSV-DetailLine pic x(100).
+
+       fd payroll-report
+           data record is PR-Line.
+       01 PR-Line pic x(80).
+
+       WORKING-STORAGE SECTION.
+      * Working copy of the employee record read from person.dat.
+       COPY "employee-record.cpy"
+           REPLACING EMPLOYEE-RECORD BY WS-EMPLOYEE-RECORD
+                     EMP-ID           BY WS-EMP-ID
+                     EMP-FIRST-NAME   BY WS-EMP-FIRST-NAME
+                     EMP-LAST-NAME    BY WS-EMP-LAST-NAME
+                     EMP-SALARY       BY WS-EMP-SALARY
+                     EMP-STATUS       BY WS-EMP-STATUS
+                     EMP-ACTIVE       BY WS-EMP-ACTIVE
+                     EMP-DELETED      BY WS-EMP-DELETED.
+
+       01 WS-PERSON-STATUS pic x(2).
+       01 WS-CSV-STATUS    pic x(2).
+       01 WS-PERSON-EOF    pic x(1) value "N".
+           88 WS-AT-PERSON-EOF value "Y".
+
+      * The loan's level monthly payment, picked up from the first
+      * detail row of LOAN-SCHEDULE.CSV (Month,StartBalance,
+      * MonthlyPayment,Principal,Interest,EndBalance - req006).
+       01 WS-LOAN-PAYMENT    pic 9(7)v99 value 0.
+       01 WS-CSV-FIELD-1     pic x(20).
+       01 WS-CSV-FIELD-2     pic x(20).
+       01 WS-CSV-FIELD-3     pic x(20).
+
+       01 WS-MONTHLY-SALARY  pic 9(8)v99 value 0.
+       01 WS-NET-PAY         pic s9(8)v99 value 0.
+       01 WS-INSUFFICIENT-SW pic x(1) value "N".
+           88 WS-PAY-INSUFFICIENT value "Y".
+
+       01 WS-PAYROLL-HEADCOUNT pic 9(5) value 0.
+       01 WS-PAYROLL-TOTAL-DEDUCTION pic 9(9)v99 value 0.
+       01 WS-PAYROLL-TOTAL-NET       pic 9(9)v99 value 0.
+
+       01 PayrollColumnHeader1.
+           05               pic x(8)  value spaces.
+           05               pic a(10) value "Employee".
+           05               pic a(14) value spaces.
+           05               pic a(14) value "Loan".
+           05               pic a(14) value spaces.
+       01 PayrollColumnHeader2.
+           05               pic a(8)  value "ID".
+           05               pic a(10) value "Name".
+           05               pic a(14) value "Gross Pay".
+           05               pic a(14) value "Deduction".
+           05               pic a(14) value "Net Pay".
+       01 PayrollDetailLine.
+           05 PDL-EmpId      pic zzzzz9.
+           05               pic x(2)  value spaces.
+           05 PDL-Name       pic x(12).
+           05 PDL-Gross      pic $$,$$9.99.
+           05               pic x(2)  value spaces.
+           05 PDL-Deduction  pic $$,$$9.99.
+           05               pic x(2)  value spaces.
+           05 PDL-Net        pic $$,$$9.99.
+       01 PayrollFooterLine.
+           05               pic x(20) value "Employees paid: ".
+           05 PFL-Headcount  pic z(4)9.
+           05               pic x(4)  value spaces.
+           05               pic x(22) value "Total deductions: ".
+           05 PFL-Deduction  pic $$$,$$9.99.
+           05               pic x(4)  value spaces.
+           05               pic x(18) value "Total net pay: ".
+           05 PFL-Net        pic $$$,$$9.99.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MainLine.
+           perform ReadLoanPayment
+           perform ProcessPayroll
+           goback.
+
+      * Reads the monthly payment amount off the first detail row of
+      * LOAN-SCHEDULE.CSV so it can be deducted from every employee.
+      * The file's actual first record is always tax.cbl's literal
+      * column-header line (ProduceReport), not a data row, so that
+      * record is read and discarded before the real detail row.
+       ReadLoanPayment.
+           move 0 to WS-LOAN-PAYMENT
+           open input loan-schedule-csv
+           if WS-CSV-STATUS = "00"
+               read loan-schedule-csv
+                   at end
+                       display "PAYROLL: LOAN-SCHEDULE.CSV is empty - "
+                           "no loan deduction will be applied"
+               end-read
+               if WS-CSV-STATUS = "00"
+                   read loan-schedule-csv
+                       at end
+                           display "PAYROLL: LOAN-SCHEDULE.CSV has no "
+                               "detail rows - no loan deduction will "
+                               "be applied"
+                   end-read
+               end-if
+               if WS-CSV-STATUS = "00"
+                   unstring CSV-DetailLine delimited by ","
+                       into WS-CSV-FIELD-1 WS-CSV-FIELD-2
+                            WS-CSV-FIELD-3
+                   move WS-CSV-FIELD-3 to WS-LOAN-PAYMENT
+               end-if
+               close loan-schedule-csv
+           else
+               display "PAYROLL: unable to open LOAN-SCHEDULE.CSV ("
+                   WS-CSV-STATUS ") - no loan deduction will be applied"
+           end-if.
+
+      * Reads every active employee on person.dat, deducts the loan
+      * payment from one month's salary, and writes PAYROLL.RPT.
+       ProcessPayroll.
+           move 0 to WS-PAYROLL-HEADCOUNT
+           move 0 to WS-PAYROLL-TOTAL-DEDUCTION
+           move 0 to WS-PAYROLL-TOTAL-NET
+           move "N" to WS-PERSON-EOF
+
+           open input person
+           open output payroll-report
+
+           move PayrollColumnHeader1 to PR-Line
+           write PR-Line
+           move PayrollColumnHeader2 to PR-Line
+           write PR-Line
+
+           move 0 to EMP-ID
+           start person key is greater than or equal to EMP-ID
+               invalid key
+                   set WS-AT-PERSON-EOF to true
+           end-start
+
+           perform until WS-AT-PERSON-EOF
+               read person next record into WS-EMPLOYEE-RECORD
+                   at end
+                       set WS-AT-PERSON-EOF to true
+                   not at end
+                       if WS-EMP-ACTIVE
+                           perform PayOneEmployee
+                       end-if
+               end-read
+           end-perform
+
+           perform WritePayrollFooter
+           close person
+           close payroll-report.
+
+       PayOneEmployee.
+           move "N" to WS-INSUFFICIENT-SW
+           divide WS-EMP-SALARY by 12 giving WS-MONTHLY-SALARY
+           compute WS-NET-PAY = WS-MONTHLY-SALARY - WS-LOAN-PAYMENT
+           if WS-NET-PAY < 0
+               set WS-PAY-INSUFFICIENT to true
+               move 0 to WS-NET-PAY
+               display "PAYROLL: employee " WS-EMP-ID
+                   " monthly salary is less than the loan payment"
+           end-if
+
+           move WS-EMP-ID to PDL-EmpId
+           string
+               function trim(WS-EMP-FIRST-NAME) " "
+               function trim(WS-EMP-LAST-NAME)
+               delimited by size into PDL-Name
+           end-string
+           move WS-MONTHLY-SALARY to PDL-Gross
+           move WS-LOAN-PAYMENT to PDL-Deduction
+           move WS-NET-PAY to PDL-Net
+           move PayrollDetailLine to PR-Line
+           write PR-Line
+
+           add 1 to WS-PAYROLL-HEADCOUNT
+           add WS-LOAN-PAYMENT to WS-PAYROLL-TOTAL-DEDUCTION
+           add WS-NET-PAY to WS-PAYROLL-TOTAL-NET.
+
+       WritePayrollFooter.
+           move WS-PAYROLL-HEADCOUNT to PFL-Headcount
+           move WS-PAYROLL-TOTAL-DEDUCTION to PFL-Deduction
+           move WS-PAYROLL-TOTAL-NET to PFL-Net
+           move spaces to PR-Line
+           write PR-Line
+           move PayrollFooterLine to PR-Line
+           write PR-Line.
