@@ -0,0 +1,253 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. RUNREGRESS.
+      *-----------------------------------------------------------------
+      * Cross-program regression harness (req029). Replays a small
+      * set of saved loan terms through the tax engine (tax.cbl) and
+      * the practice engine (mytax.cbl) - the same two engines
+      * reconcile.cbl (req008) compares month-by-month for a single
+      * loan - but here the point is to replay a whole *batch* of
+      * saved cases through each engine unattended and confirm the
+      * shared loan-terms.cpy wiring (req029) still gets the right
+      * values into each one, using the CALL/GOBACK interface req028
+      * already gave both programs instead of reimplementing their
+      * formulas the way reconcile.cbl had to before that existed.
+      *
+      * Saved cases live in REGRESS-CASES.DAT, one fixed-width record
+      * per case (principal, rate as a whole percentage, months) in
+      * the same no-separator style as tax.cbl's own PARM-RECORD; a
+      * first run with no such file creates one with a handful of
+      * sample cases, the same OPEN-INPUT/status-35/OPEN-OUTPUT
+      * fallback WRITE-AUDIT-ENTRY already uses (req021).
+      *
+      * The tax engine takes its batch input from a file (req004/
+      * req010), so RunTaxBatchPass can drive every saved case through
+      * one CALL "tax" with no operator involvement. The practice
+      * engine only ever reads its loan terms from three console
+      * ACCEPTs, so there is no file-based equivalent to drive it
+      * unattended in the same pass - short of rewriting mytax.cbl's
+      * input model, which is out of scope here. Instead this harness
+      * writes out a matching stdin script (MYTAX-REGRESS-STDIN.DAT)
+      * and, on a second invocation with RUNREGRESS_PASS=PRACTICE and
+      * that script redirected onto stdin, each CALL "practice" drains
+      * its three ACCEPTs straight from the redirected lines - the
+      * exact same shared-stdin pass-through CONSOLE.cbl already
+      * relies on (req028) to let an operator's typed answers reach a
+      * CALLed subprogram.
+      *
+      * mytaxorig.cbl also now gets its LOANAMT/INTRATE/NUMMONTHS from
+      * loan-terms.cpy for consistency, but it cannot be replayed here
+      * at all - it does not compile at baseline (non-standard column
+      * indentation and bare "=" assignment statements predate req029)
+      * and that is unchanged by this request, so no CALL target for
+      * it exists.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       select regress-cases
+           assign to 'REGRESS-CASES.DAT'
+           organization is line sequential
+           file status is WS-RC-STATUS.
+       select loan-parms
+           assign to 'LOAN-PARMS.DAT'
+           organization is line sequential
+           file status is WS-LP-STATUS.
+       select mytax-stdin-script
+           assign to 'MYTAX-REGRESS-STDIN.DAT'
+           organization is line sequential.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       fd regress-cases
+           data record is RC-RECORD.
+       01 RC-RECORD.
+           05 RC-PRINCIPAL          pic 9(6)v99.
+           05 RC-RATE-PCT           pic 9(3)v999.
+           05 RC-MONTHS             pic 999.
+
+      * Same fixed-width, no-separator record layout as tax.cbl's own
+      * PARM-RECORD (fd loan-parms there) - this file has to match it
+      * byte for byte since tax.cbl, not this program, reads it back.
+       fd loan-parms
+           data record is PARM-RECORD.
+       01 PARM-RECORD.
+           05 PARM-PRINCIPAL        pic 9(6)v99.
+           05 PARM-RATE             pic 9v9999.
+           05 PARM-MONTHS           pic 999.
+           05 PARM-EXTRA-PRINCIPAL  pic 9(6)v99.
+           05 PARM-FREQUENCY        pic x(1).
+
+       fd mytax-stdin-script
+           data record is MS-Line.
+       01 MS-Line                  pic x(20).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-RC-STATUS             pic xx.
+       01 WS-LP-STATUS             pic xx.
+
+       01 WS-REGRESS-PASS          pic x(10).
+       01 WS-CASE-COUNT            pic 9(4) value 0.
+       01 WS-PRACTICE-REPLAYED     pic 9(4) value 0.
+
+       01 WS-RATE-FRACTION         pic 9v9999.
+
+      * Numeric-edited so the MOVE lays down a literal decimal point -
+      * ACCEPT on a plain numeric field (as practice.cbl's LOANAMT/
+      * INTRATE/NUMMONTHS do) treats an all-digit typed line as having
+      * its decimal point at the end, not at the field's own implied
+      * V position, so the stdin script has to spell the point out.
+       01 WS-PRINCIPAL-EDIT        pic 9(6).99.
+       01 WS-RATE-EDIT             pic 9(3).999.
+       01 WS-MONTHS-EDIT           pic 999.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MainLine.
+           accept WS-REGRESS-PASS from environment "RUNREGRESS_PASS"
+
+           perform OpenRegressCases
+
+           if WS-REGRESS-PASS = "PRACTICE"
+               perform RunPracticePass
+           else
+               perform RunTaxBatchPass
+               perform GeneratePracticeStdinScript
+               display " "
+               display "Tax engine batch replay complete - "
+                   WS-CASE-COUNT " case(s)."
+               display "To replay the practice engine, rerun with "
+                   "RUNREGRESS_PASS=PRACTICE and MYTAX-REGRESS-"
+                   "STDIN.DAT redirected onto standard input."
+               display "mytaxorig.cbl cannot be replayed - it does "
+                   "not compile at baseline (pre-existing defect, "
+                   "unrelated to req029)."
+           end-if
+
+           goback.
+      *-----------------------------------------------------------------
+      * Loads the saved-case file, creating a small default set of
+      * sample cases the first time it is run - same idea as
+      * SortTable's LOAD-SAMPLE-VALUES (req017) and the same
+      * open-input/status-35/open-output fallback WRITE-AUDIT-ENTRY
+      * already uses (req021).
+       OpenRegressCases.
+           open input regress-cases
+           if WS-RC-STATUS = "35"
+               perform CreateSampleRegressCases
+               open input regress-cases
+           end-if.
+      *-----------------------------------------------------------------
+       CreateSampleRegressCases.
+           open output regress-cases
+           move 1000.00 to RC-PRINCIPAL
+           move 5.000 to RC-RATE-PCT
+           move 12 to RC-MONTHS
+           write RC-RECORD
+
+           move 5000.00 to RC-PRINCIPAL
+           move 6.500 to RC-RATE-PCT
+           move 24 to RC-MONTHS
+           write RC-RECORD
+
+           move 10000.00 to RC-PRINCIPAL
+           move 4.250 to RC-RATE-PCT
+           move 60 to RC-MONTHS
+           write RC-RECORD
+
+           close regress-cases.
+      *-----------------------------------------------------------------
+      * Writes every saved case to LOAN-PARMS.DAT in tax.cbl's own
+      * batch format, then CALLs "tax" once with TAX_RUN_MODE=BATCH
+      * (req004/req010) so every case replays in that one call.
+       RunTaxBatchPass.
+           open output loan-parms
+           move 0 to WS-CASE-COUNT
+
+           perform until WS-RC-STATUS = "10"
+               read regress-cases
+                   at end
+                       continue
+                   not at end
+                       add 1 to WS-CASE-COUNT
+                       compute WS-RATE-FRACTION =
+                           RC-RATE-PCT / 100
+                       move RC-PRINCIPAL to PARM-PRINCIPAL
+                       move WS-RATE-FRACTION to PARM-RATE
+                       move RC-MONTHS to PARM-MONTHS
+                       move 0 to PARM-EXTRA-PRINCIPAL
+                       move "M" to PARM-FREQUENCY
+                       write PARM-RECORD
+               end-read
+           end-perform
+
+           close loan-parms
+           close regress-cases
+
+           display "TAX_RUN_MODE" upon environment-name
+           display "BATCH" upon environment-value
+
+           call "tax".
+      *-----------------------------------------------------------------
+      * Re-reads the saved cases (already open from OpenRegressCases)
+      * and writes each one out as the three lines "practice" (mytax.
+      * cbl) would otherwise prompt an operator to type - loan amount,
+      * rate as a whole percentage, and months, in ACCEPT order.
+       GeneratePracticeStdinScript.
+           open output mytax-stdin-script
+           open input regress-cases
+
+           perform until WS-RC-STATUS = "10"
+               read regress-cases
+                   at end
+                       continue
+                   not at end
+                       move RC-PRINCIPAL to WS-PRINCIPAL-EDIT
+                       move RC-RATE-PCT to WS-RATE-EDIT
+                       move RC-MONTHS to WS-MONTHS-EDIT
+                       move WS-PRINCIPAL-EDIT to MS-Line
+                       write MS-Line
+                       move WS-RATE-EDIT to MS-Line
+                       write MS-Line
+                       move WS-MONTHS-EDIT to MS-Line
+                       write MS-Line
+               end-read
+           end-perform
+
+           close regress-cases
+           close mytax-stdin-script.
+      *-----------------------------------------------------------------
+      * CALLs "practice" once per saved case. Each call's three
+      * ACCEPTs drain the next three lines of this program's own
+      * standard input, which the operator redirected from the
+      * MYTAX-REGRESS-STDIN.DAT script generated by the earlier
+      * default-pass run - the same shared-stdin pass-through
+      * CONSOLE.cbl relies on (req028) to reach a CALLed subprogram.
+      * "practice" (mytax.cbl) is a plain, non-INITIAL subprogram, so
+      * its WORKING-STORAGE - DL-MONTH and TOTAL-INTEREST in
+      * particular - would otherwise carry over from one case into
+      * the next (verified: case 2 picked up case 1's ending month
+      * number instead of starting at month 1). CANCEL after each
+      * CALL forces the next CALL to reinitialize it from scratch,
+      * same as if each case were its own invocation.
+       RunPracticePass.
+           move 0 to WS-PRACTICE-REPLAYED
+
+           perform until WS-RC-STATUS = "10"
+               read regress-cases
+                   at end
+                       continue
+                   not at end
+                       call "practice"
+                       cancel "practice"
+                       add 1 to WS-PRACTICE-REPLAYED
+               end-read
+           end-perform
+
+           close regress-cases
+
+           display " "
+           display "Practice engine replay complete - "
+               WS-PRACTICE-REPLAYED " case(s)."
+      *-----------------------------------------------------------------
