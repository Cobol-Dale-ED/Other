@@ -11,12 +11,28 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+      * Indexed (keyed on EMP-ID) so update/delete maintenance can
+      * REWRITE/DELETE a single record directly instead of rewriting
+      * the whole file - see UpdatePersonRecord/DeletePersonRecord.
        select person
-       assign to 
+       assign to
       *     '/Users/gregoryshields/Code/Cobol/Hello-World/person.dat'.
-      *      '/temp/gnucobol_wsl/test.cbl/person.dat'.		 
+      *      '/temp/gnucobol_wsl/test.cbl/person.dat'.
              'person.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is EMP-ID
+           file status is WS-PERSON-STATUS.
+       select roster-report
+           assign to 'ROSTER.RPT'
            organization is line sequential.
+      * Audit trail of person.dat maintenance actions - appended to by
+      * WRITE-AUDIT-ENTRY, called from WritePersonFile,
+      * UpdatePersonRecord and DeletePersonRecord.
+       select audit-trail
+           assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is WS-AUDIT-STATUS.
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -25,18 +41,19 @@
        FILE SECTION.
 
        fd person
-           record contains 40 characters
-           data record is fs-record.
-      * Can I comment it out the 'record contains' line above?
-
-      *01 fs-record pic x(40).
-      * Instead of the above where the entire record is one string,
-      * let's break it into fields.
-       01 fs-record.
-           05 fs-first-name pic x(10).
-           05 fs-last-name  pic x(10).
-           05 fs-salary     pic 9(8)v99.
-           05 filler        pic x(10).
+           data record is EMPLOYEE-RECORD.
+      * Record layout moved into a shared copybook so other programs
+      * (payroll, the roster report, maintenance) can read and write
+      * person.dat with the exact same fields.
+           COPY "employee-record.cpy".
+
+       fd roster-report
+           data record is RR-Line.
+       01 RR-Line pic x(80).
+
+       fd audit-trail
+           data record is AUDIT-RECORD.
+           COPY "audit-record.cpy".
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -52,12 +69,82 @@
        01 string1 pic x(30) value 
            "Greg is a Cobol programmer".
 
-      * This is simply grouped data.
-       01 ws-record.
-           05 first-name pic x(10).
-           05 last-name  pic x(10).
-           05 salary     pic 9(8)v99.
-           05 filler     pic x(10).
+      * This is simply grouped data - the working-storage copy of the
+      * employee record used to build/receive a record before writing
+      * or after reading person.dat.
+           COPY "employee-record.cpy"
+               REPLACING EMPLOYEE-RECORD  BY WS-EMPLOYEE-RECORD
+                         EMP-ID           BY WS-EMP-ID
+                         EMP-FIRST-NAME   BY WS-EMP-FIRST-NAME
+                         EMP-LAST-NAME    BY WS-EMP-LAST-NAME
+                         EMP-SALARY       BY WS-EMP-SALARY
+                         EMP-STATUS       BY WS-EMP-STATUS
+                         EMP-ACTIVE       BY WS-EMP-ACTIVE
+                         EMP-DELETED      BY WS-EMP-DELETED
+                         EMP-TRAILER      BY WS-EMP-TRAILER
+                         EMPLOYEE-TRAILER BY WS-EMPLOYEE-TRAILER
+                         ET-HEADCOUNT     BY WS-ET-HEADCOUNT
+                         ET-TOTAL-SALARY  BY WS-ET-TOTAL-SALARY.
+      * Working copy of the audit record built before each
+      * WRITE-AUDIT-ENTRY.
+           COPY "audit-record.cpy"
+               REPLACING AUDIT-RECORD    BY WS-AUDIT-RECORD
+                         AUDIT-TIMESTAMP BY WS-AUDIT-TIMESTAMP
+                         AUDIT-EMP-ID    BY WS-AUDIT-EMP-ID
+                         AUDIT-ACTION    BY WS-AUDIT-ACTION
+                         AUDIT-DETAIL    BY WS-AUDIT-DETAIL.
+       01 WS-AUDIT-STATUS pic x(2).
+
+       01 WS-NEXT-EMP-ID pic 9(6) value 0.
+       01 WS-PERSON-STATUS pic x(2).
+       01 WS-PERSON-EOF   pic x(1) value "N".
+           88 WS-AT-PERSON-EOF value "Y".
+       01 WS-UPDATE-EMP-ID  pic 9(6).
+       01 WS-UPDATE-SALARY  pic 9(8)v99.
+       01 WS-DELETE-EMP-ID  pic 9(6).
+       01 WS-VALID-SW       pic x(1) value "Y".
+           88 WS-EMPLOYEE-VALID value "Y".
+
+      * Running totals for the req027 trailer record, accumulated as
+      * WritePersonFile writes each detail record.
+       01 WS-TRAILER-EMP-ID        pic 9(6) value 999999.
+       01 WS-TRAILER-HEADCOUNT     pic 9(5) value 0.
+       01 WS-TRAILER-TOTAL-SALARY  pic 9(9)v99 value 0.
+
+      * Employee roster report - paginated the same way tax.cbl's
+      * amortization report is (see tax.cbl's ColumnHeader1/2 and
+      * DisplayHeaders), with a headcount/total-salary footer.
+       01 WS-LINES-PER-PAGE   pic 9(2) value 10.
+       01 WS-LINE-COUNT       pic 9(2) value 0.
+       01 WS-PAGE-NUMBER      pic 9(3) value 0.
+       01 WS-ROSTER-HEADCOUNT pic 9(5) value 0.
+       01 WS-ROSTER-TOTAL     pic 9(9)v99 value 0.
+
+       01 RosterColumnHeader1.
+           05               pic x(8)  value spaces.
+           05               pic a(10) value "Employee".
+           05               pic a(10) value spaces.
+           05               pic a(12) value spaces.
+       01 RosterColumnHeader2.
+           05               pic a(8)  value "ID".
+           05               pic a(10) value "First".
+           05               pic a(10) value "Last".
+           05               pic a(12) value "Salary".
+       01 RosterDetailLine.
+           05 RL-EmpId      pic zzzzz9.
+           05               pic x(2)  value spaces.
+           05 RL-FirstName  pic x(10).
+           05 RL-LastName   pic x(10).
+           05 RL-Salary     pic $$$,$$$,$$9.99.
+       01 RosterPageLine.
+           05               pic x(6)  value "Page ".
+           05 RPL-PageNo    pic z(3).
+       01 RosterFooterLine.
+           05               pic x(20) value "Total employees: ".
+           05 RFL-Headcount pic z(4)9.
+           05               pic x(4)  value spaces.
+           05               pic x(18) value "Total salary: ".
+           05 RFL-Total     pic $$$,$$$,$$9.99.
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -73,6 +160,15 @@
        perform Paragraph-A
        perform Paragraph-C
        perform Gitrdun.
+       perform WritePersonFile.
+       perform ReadPersonFile.
+       move 2 to WS-UPDATE-EMP-ID
+       move 135000.00 to WS-UPDATE-SALARY
+       perform UpdatePersonRecord.
+       move 1 to WS-DELETE-EMP-ID
+       perform DeletePersonRecord.
+       perform ReadPersonFile.
+       perform EmployeeRosterReport.
        perform YourMom.
        goback.
 
@@ -97,6 +193,10 @@
        display 'Gitrdun section performed.'.
        display ' '.
 
+      * Its own section, so that PERFORM Gitrdun (above) doesn't fall
+      * through and silently run the person-file maintenance paragraphs
+      * too - PERFORM of a section name runs every paragraph in it.
+       PersonMaintenance SECTION.
        WritePersonFile.
            display 'WritePersonFile paragraph performed.'.
            display ' '.
@@ -105,42 +205,230 @@
            open output person.
 
       *    Put data in ws record variables.
-           move "Jimmy"    to first-name
-           move "Dean"     to last-name
-           move 132000.59  to salary
-      *    Write ws record to file record.
-           write fs-record from ws-record
-
-           move "David"    to first-name
-           move "Essex"    to last-name
-           move 128000.59  to salary
-           write fs-record from ws-record
-
-           move "Rod"      to first-name
-           move "Serling"   to last-name
-           move 156000.59  to salary
-           write fs-record from ws-record
-
+           perform NextEmployeeId
+           move WS-NEXT-EMP-ID to WS-EMP-ID
+           move "Jimmy"    to WS-EMP-FIRST-NAME
+           move "Dean"     to WS-EMP-LAST-NAME
+           move 132000.59  to WS-EMP-SALARY
+           set WS-EMP-ACTIVE to true
+           perform ValidateAndWriteEmployee
+
+           perform NextEmployeeId
+           move WS-NEXT-EMP-ID to WS-EMP-ID
+           move "David"    to WS-EMP-FIRST-NAME
+           move "Essex"    to WS-EMP-LAST-NAME
+           move 128000.59  to WS-EMP-SALARY
+           set WS-EMP-ACTIVE to true
+           perform ValidateAndWriteEmployee
+
+           perform NextEmployeeId
+           move WS-NEXT-EMP-ID to WS-EMP-ID
+           move "Rod"      to WS-EMP-FIRST-NAME
+           move "Serling"  to WS-EMP-LAST-NAME
+           move 156000.59  to WS-EMP-SALARY
+           set WS-EMP-ACTIVE to true
+           perform ValidateAndWriteEmployee
+
+           perform WriteTrailerRecord
            close person.
 
+      * Rejects a blank name or a zero salary instead of writing a
+      * bad record to person.dat - EMP-SALARY is unsigned, so a
+      * "negative" salary can never reach here in the first place.
+       ValidateAndWriteEmployee.
+           move "Y" to WS-VALID-SW
+           if WS-EMP-FIRST-NAME = spaces or WS-EMP-LAST-NAME = spaces
+               move "N" to WS-VALID-SW
+               display "ValidateAndWriteEmployee: rejected employee "
+                   WS-EMP-ID " - first/last name is blank"
+           end-if
+           if WS-EMP-SALARY = 0
+               move "N" to WS-VALID-SW
+               display "ValidateAndWriteEmployee: rejected employee "
+                   WS-EMP-ID " - salary must be greater than zero"
+           end-if
+           if WS-EMPLOYEE-VALID
+               write EMPLOYEE-RECORD from WS-EMPLOYEE-RECORD
+               move WS-EMP-ID to WS-AUDIT-EMP-ID
+               move "ADD"      to WS-AUDIT-ACTION
+               move "employee written to person.dat"
+                   to WS-AUDIT-DETAIL
+               perform WRITE-AUDIT-ENTRY
+               add 1 to WS-TRAILER-HEADCOUNT
+               add WS-EMP-SALARY to WS-TRAILER-TOTAL-SALARY
+           end-if.
+
+      * Appends a headcount/total-salary trailer record after the last
+      * detail record WritePersonFile wrote, keyed on the reserved
+      * EMP-ID 999999 so it sorts after every real employee.
+       WriteTrailerRecord.
+           move WS-TRAILER-EMP-ID to WS-EMP-ID
+           move spaces to WS-EMP-FIRST-NAME
+           move spaces to WS-EMP-LAST-NAME
+           move 0 to WS-EMP-SALARY
+           set WS-EMP-TRAILER to true
+           move WS-TRAILER-HEADCOUNT to WS-ET-HEADCOUNT
+           move WS-TRAILER-TOTAL-SALARY to WS-ET-TOTAL-SALARY
+           write EMPLOYEE-RECORD from WS-EMPLOYEE-RECORD.
+
+      * Employee IDs are assigned sequentially starting at 1 as each
+      * record is written, the way a simple master-file load would.
+       NextEmployeeId.
+           add 1 to WS-NEXT-EMP-ID.
+
        ReadPersonFile.
            display 'ReadPersonFile paragraph performed.'.
            display ' '.
 
-           open input person.
-
-           read person into ws-record.
-           display ws-record.
+           move "N" to WS-PERSON-EOF
+           open input person
+           move 0 to EMP-ID
+           start person key is greater than or equal to EMP-ID
+               invalid key
+                   set WS-AT-PERSON-EOF to true
+           end-start
+
+           perform until WS-AT-PERSON-EOF
+               read person next record into WS-EMPLOYEE-RECORD
+                   at end
+                       set WS-AT-PERSON-EOF to true
+                   not at end
+                       if not WS-EMP-TRAILER
+                           display WS-EMPLOYEE-RECORD
+                       end-if
+               end-read
+           end-perform
+           display ' '.
 
-           read person into ws-record.
-           display ws-record.
+           close person.
 
-           read person into ws-record.
-           display ws-record.
-           display ' '.
+      * Changes the salary on the employee matching WS-UPDATE-EMP-ID.
+      * person.dat is indexed on EMP-ID, so this is a direct
+      * READ-then-REWRITE against that one record.
+       UpdatePersonRecord.
+           open i-o person
+           move WS-UPDATE-EMP-ID to EMP-ID
+           read person
+               invalid key
+                   display "UpdatePersonRecord: employee "
+                       WS-UPDATE-EMP-ID " not found"
+               not invalid key
+                   move WS-UPDATE-SALARY to EMP-SALARY
+                   rewrite EMPLOYEE-RECORD
+                   display "Updated employee " WS-UPDATE-EMP-ID
+                   move WS-UPDATE-EMP-ID to WS-AUDIT-EMP-ID
+                   move "UPDATE"         to WS-AUDIT-ACTION
+                   move "salary updated on person.dat"
+                       to WS-AUDIT-DETAIL
+                   perform WRITE-AUDIT-ENTRY
+           end-read
+           close person.
 
+      * Removes the employee matching WS-DELETE-EMP-ID from person.dat.
+       DeletePersonRecord.
+           open i-o person
+           move WS-DELETE-EMP-ID to EMP-ID
+           delete person
+               invalid key
+                   display "DeletePersonRecord: employee "
+                       WS-DELETE-EMP-ID " not found"
+               not invalid key
+                   display "Deleted employee " WS-DELETE-EMP-ID
+                   move WS-DELETE-EMP-ID to WS-AUDIT-EMP-ID
+                   move "DELETE"         to WS-AUDIT-ACTION
+                   move "employee removed from person.dat"
+                       to WS-AUDIT-DETAIL
+                   perform WRITE-AUDIT-ENTRY
+           end-delete
            close person.
 
+      * Appends one line to AUDIT.LOG for a person.dat maintenance
+      * action - opens EXTEND to append, falling back to OUTPUT the
+      * first time the file doesn't exist yet (status 35).
+       WRITE-AUDIT-ENTRY.
+           move function current-date to WS-AUDIT-TIMESTAMP
+           open extend audit-trail
+           if WS-AUDIT-STATUS = "35"
+               open output audit-trail
+           end-if
+           write AUDIT-RECORD from WS-AUDIT-RECORD
+           close audit-trail.
+
+      * Reads every record in person.dat in EMP-ID order and writes a
+      * paginated roster to ROSTER.RPT, reprinting the column headers
+      * every WS-LINES-PER-PAGE detail lines, with a headcount/total-
+      * salary footer at the end.
+       EmployeeRosterReport.
+           move 0 to WS-LINE-COUNT
+           move 0 to WS-PAGE-NUMBER
+           move 0 to WS-ROSTER-HEADCOUNT
+           move 0 to WS-ROSTER-TOTAL
+           move "N" to WS-PERSON-EOF
+
+           open input person
+           open output roster-report
+           move 0 to EMP-ID
+           start person key is greater than or equal to EMP-ID
+               invalid key
+                   set WS-AT-PERSON-EOF to true
+           end-start
+
+           perform until WS-AT-PERSON-EOF
+               read person next record into WS-EMPLOYEE-RECORD
+                   at end
+                       set WS-AT-PERSON-EOF to true
+                   not at end
+                       if not WS-EMP-TRAILER
+                           perform RosterWriteDetailLine
+                       end-if
+               end-read
+           end-perform
+
+           perform RosterWriteFooter
+           close person
+           close roster-report.
+
+      * Starts a fresh page (headers) whenever the page is full or
+      * this is the very first detail line.
+       RosterPrintHeaders.
+           add 1 to WS-PAGE-NUMBER
+           move WS-PAGE-NUMBER to RPL-PageNo
+           if WS-PAGE-NUMBER > 1
+               move spaces to RR-Line
+               write RR-Line
+           end-if
+           move RosterPageLine to RR-Line
+           write RR-Line
+           move RosterColumnHeader1 to RR-Line
+           write RR-Line
+           move RosterColumnHeader2 to RR-Line
+           write RR-Line
+           move 0 to WS-LINE-COUNT.
+
+       RosterWriteDetailLine.
+           if WS-LINE-COUNT = 0 or WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               perform RosterPrintHeaders
+           end-if
+
+           move WS-EMP-ID to RL-EmpId
+           move WS-EMP-FIRST-NAME to RL-FirstName
+           move WS-EMP-LAST-NAME to RL-LastName
+           move WS-EMP-SALARY to RL-Salary
+           move RosterDetailLine to RR-Line
+           write RR-Line
+           add 1 to WS-LINE-COUNT
+
+           add 1 to WS-ROSTER-HEADCOUNT
+           add WS-EMP-SALARY to WS-ROSTER-TOTAL.
+
+       RosterWriteFooter.
+           move WS-ROSTER-HEADCOUNT to RFL-Headcount
+           move WS-ROSTER-TOTAL to RFL-Total
+           move spaces to RR-Line
+           write RR-Line
+           move RosterFooterLine to RR-Line
+           write RR-Line.
+
        YourMom SECTION.
            display 'YourMom section performed.'.
            display ' '.
