@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------------
+      * Shared loan-terms record (req029), unifying the three loan
+      * engines' separately-declared principal/rate/term fields -
+      * tax.cbl's Principal/AnnualInterestRate/NumberOfMonths and
+      * mytax.cbl/mytaxorig.cbl's LOANAMT/INTRATE/NUMMONTHS - onto one
+      * copybook so the regression harness (RUNREGRESS) can feed the
+      * exact same loan terms into all three engines. The decimal
+      * precision on Principal/AnnualInterestRate is left as a
+      * REPLACING parameter (DECIMAL-PLACES) rather than forced to one
+      * width - tax.cbl needs its 15-decimal internal precision
+      * (req006), while mytax.cbl/mytaxorig.cbl only ever carry 2
+      * decimal places and, in mytax.cbl's rate math, widening that
+      * silently changes the answer (COMPUTE INTRATE = INTRATE / 100
+      * on a 2-decimal field currently truncates away anything that
+      * would otherwise show up as interest) - unifying the record
+      * layout should not also unify away each engine's own rounding
+      * behavior. Callers REPLACE both DECIMAL-PLACES and the LT-
+      * names with their own existing field names, so none of the
+      * engines' own code has to change.
+      *-----------------------------------------------------------------
+       01 LOAN-TERMS.
+           05 LT-PRINCIPAL        pic s9(9)v9(DECIMAL-PLACES) value 0.
+           05 LT-ANNUAL-RATE      pic s9v9(DECIMAL-PLACES)    value 0.
+           05 LT-NUMBER-OF-MONTHS pic s9(3)                   value 0.
