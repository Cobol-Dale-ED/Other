@@ -3,10 +3,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  LOANAMT    PIC S9(9)V9(2)   VALUE 0.
-       01  INTRATE    PIC S9V9(2)      VALUE 0.
-       01  NUMMONTHS  PIC S9(3)        VALUE 0.
-       
+      * LOANAMT/INTRATE/NUMMONTHS come from the shared loan-terms.cpy
+      * (req029), unified with tax.cbl's Principal/AnnualInterestRate/
+      * NumberOfMonths so the regression harness can drive both
+      * engines off the same loan-terms record.
+           COPY "loan-terms.cpy"
+               REPLACING DECIMAL-PLACES   BY 2
+                         LT-PRINCIPAL        BY LOANAMT
+                         LT-ANNUAL-RATE      BY INTRATE
+                         LT-NUMBER-OF-MONTHS BY NUMMONTHS.
+
        01  ws-Balance   PIC S9(9)V9(2)   VALUE 0.
        01  ws-Interest  PIC S9(9)V9(2)   VALUE 0.
        01  ws-Principal PIC S9(9)V9(2)   VALUE 0.
@@ -27,6 +33,18 @@
             05                Pic X(4) Value Spaces.
             05  DL-PRINCIPAL  Pic $$$$,$$$,$$$.99.
 
+       01  TOTAL-INTEREST   PIC S9(9)V9(2)   VALUE 0.
+       01  DL-TOTAL-INTEREST  Pic $$$$,$$$,$$$.99.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR    Pic 9(4).
+           05  WS-CD-MONTH   Pic 9(2).
+           05  WS-CD-DAY     Pic 9(2).
+           05                Pic X(15).
+       01  WS-TOTAL-MONTHS   Pic 9(5).
+       01  WS-PAYOFF-YEAR    Pic 9(4).
+       01  WS-PAYOFF-MONTH   Pic 99.
+
 
        PROCEDURE DIVISION.
        000-MAIN SECTION.
@@ -75,14 +93,30 @@
            DISPLAY col-hdr.
 
        100-init.
-              move LOANAMT to ws-BALANCE 
+              move LOANAMT to ws-BALANCE
               compute ws-INTEREST = (INTRATE/NUMMONTHS) * ws-Balance
-              compute ws-PRINCIPAL = LOANAMT - ws-INTEREST
-              
+
+      *       NUMMONTHS = 1 makes month 1 (this paragraph) the only
+      *       period as well as the final one, but DL-MONTH already
+      *       starts at 1 (line 28), so 200-ADDMONTH's loop - the only
+      *       other place the final-period cap and balance reduction
+      *       live - never runs at all (req029 review, round 3). Cap
+      *       this period the same way 200-ADDMONTH caps every later
+      *       final period so a 1-month loan still nets to zero
+      *       instead of being reported as never paid down.
+              IF NUMMONTHS = DL-MONTH
+                  MOVE ws-BALANCE TO ws-PRINCIPAL
+                  compute ws-BALANCE = ws-BALANCE - ws-PRINCIPAL
+              ELSE
+                  compute ws-PRINCIPAL = LOANAMT - ws-INTEREST
+              END-IF
+
+              add ws-Interest to TOTAL-INTEREST
+
               move ws-Balance to DL-BALANCE
               move ws-Principal to DL-PRINCIPAL
               move ws-Interest to DL-INTEREST
-			  
+
 		   DISPLAY LOANAMT
 		   DISPLAY INTRATE
 		   DISPLAY NUMMONTHS
@@ -92,23 +126,67 @@
               
               DISPLAY DETAIL-LINE
               PERFORM 200-ADDMONTH UNTIL NUMMONTHS = DL-MONTH.
-			  STOP RUN.
+              PERFORM 300-DISPLAY-SUMMARY.
+      *       GOBACK instead of STOP RUN so this program can be CALLed
+      *       from the operator console menu (req028) and return
+      *       control to it - GOBACK still ends the run the same way
+      *       STOP RUN did when this program is invoked standalone.
+              GOBACK.
 
        200-ADDMONTH.
               ADD 1 TO DL-MONTH.
       *       move dl-Balance to ws-BALANCE
       *       move dl-Principal to ws-PRINCIPAL
       *       move dl-Interest to ws-INTEREST
-              
-              compute ws-BALANCE =  ws-BALANCE - ws-PRINCIPAL
+
+      *       Interest for this period is always based on the
+      *       balance entering the period, so it has to be computed
+      *       before the final-period cap below replaces ws-PRINCIPAL
+      *       and zeroes that balance out - otherwise the final
+      *       period's interest is left stale at whatever the
+      *       previous period's compute left it at (req029 review,
+      *       round 2).
               compute ws-INTEREST = (INTRATE/NUMMONTHS) * WS-Balance
-              compute ws-PRINCIPAL = LOANAMT - ws-INTEREST
-              
+
+      *       Cap the final period's principal at whatever balance
+      *       is left so the loan nets to exactly zero instead of
+      *       going negative, same fix as tax.cbl's final-period
+      *       handling. Every other period still uses the regular
+      *       formula.
+              IF DL-MONTH = NUMMONTHS
+                  MOVE ws-BALANCE TO ws-PRINCIPAL
+              ELSE
+                  compute ws-PRINCIPAL = LOANAMT - ws-INTEREST
+              END-IF.
+
+              compute ws-BALANCE =  ws-BALANCE - ws-PRINCIPAL
+
+              add ws-Interest to TOTAL-INTEREST
+
               move ws-Balance to DL-BALANCE
               move ws-Principal to DL-PRINCIPAL
               move ws-Interest to DL-INTEREST
 
               DISPLAY DETAIL-LINE.
 
+      * Total interest paid over the life of the loan, plus the
+      * payoff date (today's date plus NUMMONTHS), same summary
+      * our tax.cbl-based payoff letters need.
+       300-DISPLAY-SUMMARY.
+              move TOTAL-INTEREST to DL-TOTAL-INTEREST
+              move FUNCTION CURRENT-DATE to WS-CURRENT-DATE
+
+              compute WS-TOTAL-MONTHS = WS-CD-MONTH + NUMMONTHS
+              compute WS-PAYOFF-YEAR =
+                  WS-CD-YEAR +
+                  FUNCTION INTEGER((WS-TOTAL-MONTHS - 1) / 12)
+              compute WS-PAYOFF-MONTH =
+                  FUNCTION MOD(WS-TOTAL-MONTHS - 1, 12) + 1
+
+              DISPLAY SPACE
+              DISPLAY "Total Interest Paid: " DL-TOTAL-INTEREST
+              DISPLAY "Payoff Date: " WS-PAYOFF-YEAR "-"
+                  WS-PAYOFF-MONTH.
+
 
 
