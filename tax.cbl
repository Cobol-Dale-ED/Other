@@ -1,23 +1,174 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tax.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * loan-schedule/-csv are assigned to a WORKING-STORAGE variable
+      * rather than a literal so each loan processed in a batch run
+      * (see BuildOutputFilenames) can get its own output file
+      * instead of every loan overwriting the last one's schedule.
+       select loan-schedule
+           assign dynamic WS-SCHEDULE-FILENAME
+           organization is line sequential.
+       select loan-parms
+           assign to 'LOAN-PARMS.DAT'
+           organization is line sequential
+           file status is LP-FileStatus.
+       select loan-schedule-csv
+           assign dynamic WS-CSV-FILENAME
+           organization is line sequential.
+      * Periodic CurrentMonth/StartBalance checkpoint (req023) so a
+      * long schedule (e.g. a 360-month mortgage) can pick back up
+      * partway through instead of restarting from month 1.
+       select checkpoint-file
+           assign dynamic WS-CHECKPOINT-FILENAME
+           organization is line sequential
+           file status is WS-CKPT-STATUS.
+      *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+
+       fd loan-schedule
+           data record is LS-DetailLine.
+      * 85 bytes wide, matching DetailLine's own group length (req029
+      * review, round 3) - the round-2 review fix widened DetailLine's
+      * five dollar-edited fields to pic $$$$$$$,$$9.99 (14 bytes
+      * each) without widening this record to match, so
+      * "write LS-DetailLine from DetailLine" was silently truncating
+      * the rightmost bytes of every detail record (dropping all of
+      * DL-EndBalance) written to LOAN-SCHEDULE.DAT.
+       01 LS-DetailLine            pic x(85).
+
+      * Batch parameter file, one record per loan, read by
+      * ReadNextLoanParm (driven by ProcessLoanBatch) in place of the
+      * interactive ACCEPT prompts so tax.cbl can run as an
+      * unattended step.
+       fd loan-parms
+           data record is PARM-RECORD.
+       01 PARM-RECORD.
+           05 PARM-PRINCIPAL        pic 9(6)v99.
+           05 PARM-RATE             pic 9v9999.
+           05 PARM-MONTHS           pic 999.
+           05 PARM-EXTRA-PRINCIPAL  pic 9(6)v99.
+           05 PARM-FREQUENCY        pic x(1).
+
+      * Comma-separated form of DetailLine, for spreadsheet import.
+       fd loan-schedule-csv
+           data record is CSV-DetailLine.
+       01 CSV-DetailLine           pic x(100).
+
+      * One-record checkpoint file for req023's restart support.
+       fd checkpoint-file
+           data record is CKPT-RECORD.
+       01 CKPT-RECORD.
+           05 CKPT-MONTH            pic 999.
+           05 CKPT-START-BALANCE    pic 9(9)v9(15).
+           05 CKPT-TOTAL-INTEREST   pic 9(8)v9(15).
+           05 CKPT-TOTAL-PRINCIPAL  pic 9(8)v9(15).
+
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
-      * Get user constants.
-       01 Principal               pic 9(6)v9(15).
-       01 AnnualInterestRate      pic 9v9(15).
-       01 NumberOfMonths          pic 99.
+      * Run-mode switch: INTERACTIVE (default) drives the ACCEPT
+      * prompts; BATCH reads loan terms from loan-parms instead,
+      * set via the TAX_RUN_MODE environment variable.
+       01 WS-RUN-MODE              pic x(8)  value "INTERACT".
+
+      * req025 - the all-nines column-width test pass only runs when
+      * this is set, so routine production runs don't print it.
+       01 WS-SHOW-NINES            pic x(8)  value spaces.
+           88 WS-SHOW-NINES-TEST value "Y" "YES".
+       01 LP-FileStatus            pic x(2)  value "00".
+       01 LP-EndOfFile             pic x(1)  value "N".
+           88 LP-AtEnd value "Y".
+
+      * One program run can now process a whole batch of loans -
+      * each loan gets its own sequence number and output filenames
+      * so reports don't overwrite each other.
+       01 WS-LOAN-SEQ              pic 9(3)  value 0.
+       01 WS-LOAN-SEQ-EDITED       pic 999.
+       01 WS-SCHEDULE-FILENAME     pic x(30).
+       01 WS-CSV-FILENAME          pic x(30).
+       01 WS-CHECKPOINT-FILENAME   pic x(30).
+
+      * req023 checkpoint/restart state.
+       01 WS-CKPT-STATUS           pic x(2).
+       01 WS-CHECKPOINT-INTERVAL   pic 999 value 12.
+       01 WS-START-MONTH           pic 999 value 1.
+       01 WS-RESTARTED-SW          pic x(1) value "N".
+           88 WS-RESTARTED value "Y".
+
+      * req024 - reprints ColumnHeader1/ColumnHeader2 every N detail
+      * rows, the same pagination style as the roster report
+      * (Hello-World.cbl, req014).
+       01 WS-REPORT-LINES-PER-PAGE pic 99  value 20.
+       01 WS-REPORT-LINE-COUNT     pic 99  value 0.
+       01 WS-REPORT-PAGE-NUMBER    pic 999 value 0.
+       01 TaxPageLine.
+           05               pic x(5) value "Page ".
+           05 TPL-PageNo    pic z(3).
+      *-----------------------------------------------------------------
+      * Get user constants - Principal/AnnualInterestRate/
+      * NumberOfMonths come from the shared loan-terms.cpy (req029),
+      * unified with mytax.cbl/mytaxorig.cbl's LOANAMT/INTRATE/
+      * NUMMONTHS so the regression harness can drive all three
+      * engines off the same loan-terms record.
+      * Three digits on the term to support long-term schedules
+      * (e.g. a standard 360-month mortgage).
+           COPY "loan-terms.cpy"
+               REPLACING DECIMAL-PLACES   BY 15
+                         LT-PRINCIPAL        BY Principal
+                         LT-ANNUAL-RATE      BY AnnualInterestRate
+                         LT-NUMBER-OF-MONTHS BY NumberOfMonths.
+
+      * Optional extra principal paid on top of MonthlyPayment
+      * each period (0 means no prepayment).
+       01 ExtraPrincipal          pic 9(6)v9(15) value 0.
 
-      * More constants.
+      * Payment frequency selector - M(onthly), B(iweekly), or
+      * Q(uarterly) - drives PeriodsPerYear, the divisor used to
+      * turn AnnualInterestRate into a periodic rate.  Not every
+      * loan we service pays monthly.
+       01 PaymentFrequency        pic x(1) value "M".
+       01 PeriodsPerYear          pic 999  value 12.
+
+      * More constants. Widened to 9(9) integer digits (req029
+      * review) to match Principal's own 9(9) width from
+      * loan-terms.cpy - Principal can otherwise be moved straight
+      * into StartBalance and truncated for any loan of $1,000,000
+      * or more.
        01 MonthlyInterestRate     pic 9v9(15).
-       01 MonthlyPayment          pic 9(6)v9(15).
+       01 MonthlyPayment          pic 9(9)v9(15).
+
+      * Signed exponent for the present-value formula below - cobc
+      * mishandles a negated expression inline on the ** operator,
+      * so the negation has to land in a signed field first.
+       01 NegativeNumberOfMonths  pic s999.
+
+      * Intermediate numerator/denominator for the MonthlyPayment
+      * present-value formula - cobc loses precision and collapses
+      * the result to zero when the whole formula is one nested
+      * COMPUTE, so the numerator and denominator are worked out
+      * in separate statements first.
+       01 PaymentNumerator        pic 9(9)v9(15).
+       01 PaymentDenominator      pic 9(9)v9(15).
 
       * Variables.
-       01 CurrentMonth            pic 99.
-       01 StartBalance            pic 9(6)v9(15).
-       01 MonthlyInterest         pic 9(6)v9(15).
-       01 MonthlyPrincipal        pic 9(6)v9(15).
-       01 EndBalance              pic 9(6)v9(15).
+      * 9(4), not 999 - the loop below counts up to NumberOfMonths + 1
+      * (req029 review, round 2) to know when to stop, and
+      * NumberOfMonths can be 999 (req005), so the comparison target
+      * can be 1000 - a pic 999 field can't hold that, silently wraps
+      * to 000 on the final increment, and the UNTIL test never
+      * becomes true again (verified: a 999-month loan hangs forever).
+       01 CurrentMonth            pic 9(4).
+       01 StartBalance            pic 9(9)v9(15).
+       01 MonthlyInterest         pic 9(9)v9(15).
+       01 MonthlyPrincipal        pic 9(9)v9(15).
+       01 EndBalance              pic 9(9)v9(15).
+
+      * Running totals accumulated across DisplayMonths for the
+      * grand-totals trailer line.
+       01 TotalInterest           pic 9(8)v9(15) value 0.
+       01 TotalPrincipal          pic 9(8)v9(15) value 0.
 
       * Boolean for test output with 9's in every column (except Month)
        01 filler pic 9 usage is comp-5 value 0.
@@ -40,62 +191,253 @@
             05                    pic a(13)    value "      Balance".
       *-----------------------------------------------------------------
        01  DetailLine.
-            05                    pic x(3)     value Spaces.
-            05  DL-Month          pic z(2).
             05                    pic x(2)     value Spaces.
-            05  DL-StartBalance   pic $$$$,$$9.99.
+            05  DL-Month          pic z(3).
             05                    pic x(2)     value Spaces.
-            05  DL-MonthlyPayment pic $$$$,$$9.99.
+            05  DL-StartBalance   pic $$$$$$$,$$9.99.
             05                    pic x(2)     value Spaces.
-            05  DL-Principal      pic $$$$,$$9.99.
+            05  DL-MonthlyPayment pic $$$$$$$,$$9.99.
             05                    pic x(2)     value Spaces.
-            05  DL-Interest       pic $$$$,$$9.99.
+            05  DL-Principal      pic $$$$$$$,$$9.99.
             05                    pic x(2)     value Spaces.
-            05  DL-EndBalance     pic $$$$,$$9.99.
+            05  DL-Interest       pic $$$$$$$,$$9.99.
+            05                    pic x(2)     value Spaces.
+            05  DL-EndBalance     pic $$$$$$$,$$9.99.
+      *-----------------------------------------------------------------
+      * Widened to 9 integer digits (req029 review, round 2) to match
+      * StartBalance/MonthlyPayment/etc.'s own 9(9) width - a
+      * $$$$,$$9.99 picture only holds 6 integer digits (one $ is
+      * consumed as the floating sign), so the report and
+      * LOAN-SCHEDULE.DAT were still truncating any loan of
+      * $1,000,000 or more even after those fields' internal width
+      * was fixed.
+       01  TotalsLine.
+            05                    pic x(33)    value "Totals:".
+            05  TL-Principal      pic $$$$$$$,$$9.99.
+            05                    pic x(2)     value Spaces.
+            05  TL-Interest       pic $$$$$$$,$$9.99.
+      *-----------------------------------------------------------------
+      * Unedited numeric-display fields used to build the CSV line.
+       01 CSV-Month               pic Z(3).
+       01 CSV-StartBalance        pic Z(7)9.99.
+       01 CSV-MonthlyPayment      pic Z(7)9.99.
+       01 CSV-Principal           pic Z(7)9.99.
+       01 CSV-Interest            pic Z(7)9.99.
+       01 CSV-EndBalance          pic Z(7)9.99.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-       perform Initialization
-       perform ProduceReport
+       accept WS-RUN-MODE from environment "TAX_RUN_MODE"
+       accept WS-SHOW-NINES from environment "TAX_SHOW_NINES"
+       if WS-RUN-MODE = "BATCH"
+           perform ProcessLoanBatch
+       else
+           perform ProcessOneLoan
+       end-if
        goback.
       *-----------------------------------------------------------------
-       Initialization.
+      * Interactive mode still processes a single loan per invocation.
+       ProcessOneLoan.
            perform GetConstantsFromUser
+           perform Initialization
+           perform ProduceReport.
+      *-----------------------------------------------------------------
+      * Batch mode reads one set of loan terms per loan-parms record
+      * and runs the existing Initialization/ProduceReport logic once
+      * per loan, so a whole day's new-loan batch runs in one
+      * submission instead of one invocation per loan.
+       ProcessLoanBatch.
+           open input loan-parms
+           perform ReadNextLoanParm
+           if LP-AtEnd
+               display "LOAN-PARMS.DAT is empty - aborting batch run."
+               close loan-parms
+               move 16 to return-code
+               goback
+           end-if
+
+           perform until LP-AtEnd
+               perform Initialization
+               perform ProduceReport
+               perform ReadNextLoanParm
+           end-perform
+
+           close loan-parms.
+      *-----------------------------------------------------------------
+       Initialization.
+           add 1 to WS-LOAN-SEQ
+           perform BuildOutputFilenames
            perform InitializeConstants
       *    perform DisplayValues
        .
+      *-----------------------------------------------------------------
+      * First loan keeps the plain filenames so a single-loan run
+      * (interactive or a one-record batch) looks exactly like before;
+      * subsequent loans in a batch get a sequence-numbered filename.
+       BuildOutputFilenames.
+           if WS-LOAN-SEQ = 1
+               move "LOAN-SCHEDULE.DAT" to WS-SCHEDULE-FILENAME
+               move "LOAN-SCHEDULE.CSV" to WS-CSV-FILENAME
+           else
+               move WS-LOAN-SEQ to WS-LOAN-SEQ-EDITED
+               move spaces to WS-SCHEDULE-FILENAME
+               string "LOAN-SCHEDULE-" WS-LOAN-SEQ-EDITED ".DAT"
+                   delimited by size into WS-SCHEDULE-FILENAME
+               end-string
+               move spaces to WS-CSV-FILENAME
+               string "LOAN-SCHEDULE-" WS-LOAN-SEQ-EDITED ".CSV"
+                   delimited by size into WS-CSV-FILENAME
+               end-string
+           end-if
+
+           if WS-LOAN-SEQ = 1
+               move "TAX-CHECKPOINT.DAT" to WS-CHECKPOINT-FILENAME
+           else
+               move spaces to WS-CHECKPOINT-FILENAME
+               string "TAX-CHECKPOINT-" WS-LOAN-SEQ-EDITED ".DAT"
+                   delimited by size into WS-CHECKPOINT-FILENAME
+               end-string
+           end-if.
       *-----------------------------------------------------------------
        ProduceReport.
+           move 0 to WS-REPORT-PAGE-NUMBER
+           perform ReadCheckpoint
+           if WS-RESTARTED
+               open extend loan-schedule
+               open extend loan-schedule-csv
+           else
+               open output loan-schedule
+               open output loan-schedule-csv
+               move spaces to CSV-DetailLine
+               string
+                   "Month,StartBalance,MonthlyPayment,Principal,"
+                       delimited by size
+                   "Interest,EndBalance" delimited by size
+                   into CSV-DetailLine
+               end-string
+               write CSV-DetailLine
+           end-if
+
            perform DisplayHeaders
            perform DisplayMonths
+           close loan-schedule
+           close loan-schedule-csv
+           perform ClearCheckpoint
 
       *    Let's leave the code that writes 9's so that we will
       *    still be able to gauge column widths should a situation
-      *    arise where we need to modify the report.
-           perform DisplayHeaders
-           perform DisplayMonthsAsNines
+      *    arise where we need to modify the report - gated behind
+      *    TAX_SHOW_NINES so a normal run doesn't print it.
+           if WS-SHOW-NINES-TEST
+               perform DisplayHeaders
+               perform DisplayMonthsAsNines
+           end-if
        .
       *-----------------------------------------------------------------
        DisplayMonths.
-           perform varying CurrentMonth from 1
+           if WS-RESTARTED
+               move CKPT-TOTAL-INTEREST to TotalInterest
+               move CKPT-TOTAL-PRINCIPAL to TotalPrincipal
+               move CKPT-MONTH to WS-START-MONTH
+               add 1 to WS-START-MONTH
+           else
+               move 0 to TotalInterest
+               move 0 to TotalPrincipal
+               move 1 to WS-START-MONTH
+           end-if
+
+           perform varying CurrentMonth from WS-START-MONTH
                    by 1 until CurrentMonth = NumberOfMonths + 1
                if CurrentMonth = 1 then
                    move Principal to StartBalance
                else
-                   move EndBalance to StartBalance
+                   if WS-RESTARTED and CurrentMonth = WS-START-MONTH
+                       move CKPT-START-BALANCE to StartBalance
+                   else
+                       move EndBalance to StartBalance
+                   end-if
                end-if
-               
+
                compute MonthlyInterest =
                    StartBalance * MonthlyInterestRate
 
                compute MonthlyPrincipal =
-                   MonthlyPayment - MonthlyInterest
+                   MonthlyPayment - MonthlyInterest + ExtraPrincipal
+
+      *        Net the final period's principal so the loan
+      *        balance comes out to exactly zero, regardless of
+      *        rounding in MonthlyPayment or any extra principal -
+      *        and cap any other period the same way, since
+      *        ExtraPrincipal can pay the loan off before its
+      *        originally-scheduled final month and EndBalance is
+      *        unsigned (going negative would just wrap to a huge
+      *        positive magnitude instead).
+               if CurrentMonth = NumberOfMonths
+                   or MonthlyPrincipal > StartBalance
+                   move StartBalance to MonthlyPrincipal
+               end-if
 
                compute EndBalance = StartBalance - MonthlyPrincipal
 
+               add MonthlyInterest to TotalInterest
+               add MonthlyPrincipal to TotalPrincipal
+
                perform LoadDetailValues
                display DetailLine
+               write LS-DetailLine from DetailLine
+               perform LoadCSVDetailValues
+               write CSV-DetailLine
+
+               if function mod(CurrentMonth WS-CHECKPOINT-INTERVAL) = 0
+                   perform WriteCheckpoint
+               end-if
+
+               add 1 to WS-REPORT-LINE-COUNT
+               if WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+                       and CurrentMonth not = NumberOfMonths
+                   perform ReprintHeaders
+               end-if
            end-perform
+
+           move TotalPrincipal to TL-Principal
+           move TotalInterest to TL-Interest
+           display TotalsLine
+           write LS-DetailLine from TotalsLine
            display " ".
+      *-----------------------------------------------------------------
+      * Reads the last checkpoint (if any) for this loan so
+      * DisplayMonths can resume where a prior, interrupted run left
+      * off instead of starting back at month 1.
+       ReadCheckpoint.
+           move "N" to WS-RESTARTED-SW
+           open input checkpoint-file
+           if WS-CKPT-STATUS = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       set WS-RESTARTED to true
+               end-read
+               close checkpoint-file
+           end-if.
+      *-----------------------------------------------------------------
+      * Saves CurrentMonth/EndBalance (and the running totals needed
+      * to finish the totals line correctly after a restart) every
+      * WS-CHECKPOINT-INTERVAL months.
+       WriteCheckpoint.
+           move CurrentMonth to CKPT-MONTH
+           move EndBalance to CKPT-START-BALANCE
+           move TotalInterest to CKPT-TOTAL-INTEREST
+           move TotalPrincipal to CKPT-TOTAL-PRINCIPAL
+           open output checkpoint-file
+           write CKPT-RECORD
+           close checkpoint-file.
+      *-----------------------------------------------------------------
+      * Truncates the checkpoint file once a schedule finishes
+      * normally, so the next run of this loan starts fresh.
+       ClearCheckpoint.
+           move "N" to WS-RESTARTED-SW
+           open output checkpoint-file
+           close checkpoint-file.
       *-----------------------------------------------------------------
        DisplayMonthsAsNines.
            perform varying CurrentMonth from 1
@@ -109,7 +451,54 @@
        GetConstantsFromUser.
            perform GetPrincipal
            perform GetInterestRate
-           perform GetMonths.
+           perform GetMonths
+           perform GetExtraPrincipal
+           perform GetPaymentFrequency.
+      *-----------------------------------------------------------------
+       ReadNextLoanParm.
+           read loan-parms
+               at end
+                   move "Y" to LP-EndOfFile
+               not at end
+                   move PARM-PRINCIPAL       to Principal
+                   move PARM-RATE             to AnnualInterestRate
+                   move PARM-MONTHS           to NumberOfMonths
+                   move PARM-EXTRA-PRINCIPAL  to ExtraPrincipal
+                   move PARM-FREQUENCY        to PaymentFrequency
+                   if PaymentFrequency not = "M" and
+                           PaymentFrequency not = "B" and
+                           PaymentFrequency not = "Q"
+                       move "M" to PaymentFrequency
+                   end-if
+           end-read.
+      *-----------------------------------------------------------------
+       GetPaymentFrequency.
+           display "Payment Frequency M=Monthly B=Biweekly "
+               "Q=Quarterly: " with no advancing
+           accept PaymentFrequency
+
+           perform until PaymentFrequency = "M"
+                   or PaymentFrequency = "B"
+                   or PaymentFrequency = "Q"
+               display "Enter M, B, or Q."
+               display "Payment Frequency M=Monthly B=Biweekly "
+                   "Q=Quarterly: " with no advancing
+               accept PaymentFrequency
+           end-perform.
+      *-----------------------------------------------------------------
+       GetExtraPrincipal.
+           display "Enter Extra Monthly Principal (0 for none): "
+               with no advancing
+           accept ExtraPrincipal
+
+           if 0 > ExtraPrincipal
+               perform until ExtraPrincipal not < 0
+                   display "Extra Principal cannot be negative."
+                   display "Enter Extra Monthly Principal (0 for "
+                       "none): " with no advancing
+                   accept ExtraPrincipal
+               end-perform
+           end-if.
       *-----------------------------------------------------------------
        GetPrincipal.
            display "Enter Loan Amount: " with no advancing
@@ -147,7 +536,16 @@
            if 0 > NumberOfMonths
                perform until NumberOfMonths > 0
                    display "Number of Months must be positive"
-                   display "Enter Number of Months: " 
+                   display "Enter Number of Months: "
+                       with no advancing
+                   accept NumberOfMonths
+               end-perform
+           end-if
+
+           if NumberOfMonths > 999
+               perform until NumberOfMonths not > 999
+                   display "Number of Months cannot exceed 999"
+                   display "Enter Number of Months: "
                        with no advancing
                    accept NumberOfMonths
                end-perform
@@ -157,16 +555,29 @@
       *    Monthly interest rate
       *    Monthly payment
 
+           evaluate PaymentFrequency
+               when "B"
+                   move 26 to PeriodsPerYear
+               when "Q"
+                   move 4 to PeriodsPerYear
+               when other
+                   move 12 to PeriodsPerYear
+           end-evaluate
+
       *    Make sure that this is computed prior to computing
       *    the monthly payment (it's computed below).
            compute MonthlyInterestRate =
-               AnnualInterestRate / NumberOfMonths
+               AnnualInterestRate / PeriodsPerYear
 
       *    compute MonthlyPayment rounded =
+           compute NegativeNumberOfMonths = -1 * NumberOfMonths
+           compute PaymentNumerator =
+               Principal * MonthlyInterestRate
+           compute PaymentDenominator =
+               1 - ((1 + MonthlyInterestRate) **
+                   NegativeNumberOfMonths)
            compute MonthlyPayment =
-               (Principal * MonthlyInterestRate) /
-               (1 - ((1 + MonthlyInterestRate) **
-                   (-1 * NumberOfMonths))).
+               PaymentNumerator / PaymentDenominator.
       *    Because the monthly payment is always the same,
       *    set the display value for it here.
            move MonthlyPayment to DL-MonthlyPayment
@@ -174,8 +585,19 @@
       *-----------------------------------------------------------------
       *-------------------------ProduceReport---------------------------
        DisplayHeaders.
+           add 1 to WS-REPORT-PAGE-NUMBER
+           move WS-REPORT-PAGE-NUMBER to TPL-PageNo
+           display TaxPageLine
            display ColumnHeader1
-           display ColumnHeader2.
+           display ColumnHeader2
+           move 0 to WS-REPORT-LINE-COUNT.
+      *-----------------------------------------------------------------
+      * Mid-report page break: blank line, then a fresh page of
+      * headers, used when a schedule runs past
+      * WS-REPORT-LINES-PER-PAGE rows.
+       ReprintHeaders.
+           display " "
+           perform DisplayHeaders.
       *-----------------------------------------------------------------
        LoadDetailValues.
            move CurrentMonth to DL-Month
@@ -184,6 +606,30 @@
            move MonthlyPrincipal to DL-Principal
            move MonthlyInterest to DL-Interest
            move EndBalance to DL-EndBalance.
+      *-----------------------------------------------------------------
+       LoadCSVDetailValues.
+           move CurrentMonth to CSV-Month
+           move StartBalance to CSV-StartBalance
+           move MonthlyPayment to CSV-MonthlyPayment
+           move MonthlyPrincipal to CSV-Principal
+           move MonthlyInterest to CSV-Interest
+           move EndBalance to CSV-EndBalance
+
+           move spaces to CSV-DetailLine
+           string
+               function trim(CSV-Month)          delimited by size
+               ","                                delimited by size
+               function trim(CSV-StartBalance)    delimited by size
+               ","                                delimited by size
+               function trim(CSV-MonthlyPayment)  delimited by size
+               ","                                delimited by size
+               function trim(CSV-Principal)       delimited by size
+               ","                                delimited by size
+               function trim(CSV-Interest)        delimited by size
+               ","                                delimited by size
+               function trim(CSV-EndBalance)      delimited by size
+               into CSV-DetailLine
+           end-string.
       *-----------------------------------------------------------------
        LoadDetailValuesNines.
            move CurrentMonth to DL-Month
