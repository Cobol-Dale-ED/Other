@@ -0,0 +1,58 @@
+//TAXBATCH JOB (ACCT#),'TAX AMORT BATCH',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Unattended run of tax.cbl in its batch parameter-file mode
+//* (req004/req010 - TAX_RUN_MODE=BATCH, one set of loan terms per
+//* LOAN-PARMS.DAT record).  /u/taxbatch/tax is the GnuCOBOL-built
+//* USS executable produced by this repo's normal build (the same
+//* toolchain every other program here is built with) and deployed
+//* to the batch user's home ahead of this job - there is no
+//* separate MVS-load-module compile/link for this program, so this
+//* job does not attempt one.  COPYPARM materializes this run's
+//* loan parameters at the literal USS path tax.cbl's SELECT clause
+//* opens, since BPXBATCH does not map JCL DD statements onto a
+//* COBOL ASSIGN TO 'literal' file-control clause.  RUNTAX runs
+//* under BPXBATCH so the TAX_RUN_MODE envar can be passed via
+//* STDENV the same way tax.cbl reads it with ACCEPT FROM
+//* ENVIRONMENT.  CKRC fails the job if the run step did not come
+//* back with return code 0.
+//*--------------------------------------------------------------
+//COPYPARM EXEC PGM=BPXBATCH,REGION=0M,
+//             PARM='SH cp "//''TAX.BATCH.LOANPARM''" /u/taxbatch/LOAN-PARMS.DAT'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*--------------------------------------------------------------
+//*--------------------------------------------------------------
+//* COND=(0,NE,COPYPARM) bypasses RUNTAX unless COPYPARM's RC is
+//* exactly 0 (req029 review, round 2) - the prior COND=(4,LT,
+//* COPYPARM) only bypassed RUNTAX when COPYPARM's RC was greater
+//* than 4, so a typical BPXBATCH "SH cp ..." failure (RC=1) did
+//* not satisfy "4 LT 1" and RUNTAX still ran against a LOAN-
+//* PARMS.DAT the failed copy never refreshed - the opposite of
+//* the intended safeguard.
+//*--------------------------------------------------------------
+//RUNTAX   EXEC PGM=BPXBATCH,REGION=0M,COND=(0,NE,COPYPARM),
+//             PARM='PGM /u/taxbatch/tax'
+//STDENV   DD *
+TAX_RUN_MODE=BATCH
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* Force the job's own condition code nonzero if the batch run did
+//* not return code 0, so an operator watching the job log sees a
+//* clear failure instead of a silently-skipped schedule. IEFBR14
+//* (req029 review, round 3) cannot do this - it is a no-op that
+//* always completes with RC=0 regardless of why it ran, so a failed
+//* RUNTAX step previously still produced a job that looked
+//* identical, at the RC level, to success. IDCAMS's SET MAXCC is
+//* the standard way to set the job's final condition code from a
+//* JCL step without a custom program.
+//*--------------------------------------------------------------
+//CKRC     IF (RUNTAX.RC > 0) THEN
+//FAILSTEP EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  SET MAXCC = 16
+/*
+//         ENDIF
