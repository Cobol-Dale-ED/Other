@@ -0,0 +1,34 @@
+      *-----------------------------------------------------------------
+      * Shared employee master record, used by person.dat and by any
+      * program that reads/writes it (Hello-World.cbl and friends).
+      * Expanded from the original fs-record/ws-record fields (name,
+      * salary) to add an employee ID (used as the indexed-file key
+      * and for payroll/audit lookups) and a status flag so records
+      * can be marked deleted without a physical rewrite of the file.
+      *-----------------------------------------------------------------
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID           pic 9(6).
+           05 EMP-FIRST-NAME    pic x(10).
+           05 EMP-LAST-NAME     pic x(10).
+           05 EMP-SALARY        pic 9(8)v99.
+           05 EMP-STATUS        pic x(1).
+               88 EMP-ACTIVE    value "A".
+               88 EMP-DELETED   value "D".
+               88 EMP-TRAILER   value "T".
+           05 filler            pic x(4) value spaces.
+
+      *-----------------------------------------------------------------
+      * Headcount/total-salary trailer record (req027), written once
+      * after the last detail record by any program that loads
+      * person.dat from scratch. Overlays EMPLOYEE-RECORD so it can be
+      * written through the same FD, with EMP-ID set to the reserved
+      * key 999999 (higher than any real employee ID, so it sorts
+      * last) and EMP-STATUS set to EMP-TRAILER so readers (roster
+      * report, payroll) can skip it like they already skip deleted
+      * records.
+      *-----------------------------------------------------------------
+       01 EMPLOYEE-TRAILER REDEFINES EMPLOYEE-RECORD.
+           05 filler            pic 9(6).
+           05 ET-HEADCOUNT      pic 9(5).
+           05 ET-TOTAL-SALARY   pic 9(9)v99.
+           05 filler            pic x(19).
